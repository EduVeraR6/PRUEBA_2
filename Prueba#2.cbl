@@ -6,33 +6,178 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO-MASTER-FILE ASSIGN TO "EMPLEADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-EMPLEADO
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+           SELECT LISTADO-NOMINA-FILE ASSIGN TO "LISTADO_NOMINA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTADO.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT LOTE-ENTRADA-FILE ASSIGN TO "LOTE_EMPLEADOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+           SELECT EXCEPCIONES-FILE ASSIGN TO "EXCEPCIONES_LOTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCIONES.
+
+           SELECT ACH-EXPORT-FILE ASSIGN TO "ACH_NOMINA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ACH.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLEADO-MASTER-FILE.
+       01  RECORD-EMPLEADO.
+           05 ID-EMPLEADO PIC X(10).
+           05 NOMBRE PIC X(20).
+           05 SALARIO-BRUTO PIC 9(5)V99.
+           05 DEDUCCION-IMPUESTOS PIC 9(5)V99.
+           05 DEDUCCION-SEGURO PIC 9(5)V99.
+           05 SALARIO-NETO PIC 9(7)V99.
+           05 DATOS-SOCIOECONOMICOS.
+               10 NIVEL-EDUCATIVO PIC X(25).
+               10 TIPO-VIVIENDA PIC X(25).
+               10 NUMERO-DORMITORIOS PIC 9(2).
+               10 NUMERO-VEHICULOS PIC 9(2).
+
+       FD  LISTADO-NOMINA-FILE.
+       01  LN-LINEA PIC X(132).
+
+       FD  AUDITORIA-FILE.
+       01  REGISTRO-AUDITORIA.
+           05 AUD-FECHA-HORA PIC X(21).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-OPERADOR PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-ACCION PIC X(15).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-CEDULA PIC X(10).
+
+       FD  LOTE-ENTRADA-FILE.
+       01  LE-REGISTRO-ENTRADA.
+           05 LE-ID-EMPLEADO PIC X(10).
+           05 LE-NOMBRE PIC X(20).
+           05 LE-SALARIO-BRUTO PIC 9(5)V99.
+           05 LE-NIVEL-EDUCATIVO PIC X(25).
+           05 LE-TIPO-VIVIENDA PIC X(25).
+           05 LE-NUMERO-DORMITORIOS PIC 9(2).
+           05 LE-NUMERO-VEHICULOS PIC 9(2).
+
+       FD  EXCEPCIONES-FILE.
+       01  EXC-LINEA PIC X(132).
+
+       FD  ACH-EXPORT-FILE.
+       01  ACH-LINEA.
+           05 ACH-ID-EMPLEADO PIC X(10).
+           05 ACH-SALARIO-NETO PIC 9(9)V99.
+           05 FILLER PIC X(10) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01 WS-OPCION PIC 9.
+       01 WS-FS-EMPLEADOS PIC X(2).
+       01 WS-FS-LISTADO PIC X(2).
+       01 WS-FS-AUDITORIA PIC X(2).
+       01 WS-FS-LOTE PIC X(2).
+       01 WS-FS-EXCEPCIONES PIC X(2).
+       01 WS-FS-ACH PIC X(2).
+       01 WS-OPERADOR-ID PIC X(10) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-AUD-ACCION PIC X(15).
+       01 WS-EOF-LOTE PIC X VALUE 'N'.
+       01 WS-REGISTRO-VALIDO PIC X VALUE 'N'.
+       01 WS-MOTIVO-EXCEPCION PIC X(40).
+       01 WS-CONTADOR-CARGADOS PIC 9(5) VALUE ZERO.
+       01 WS-CONTADOR-EXCEPCIONES PIC 9(5) VALUE ZERO.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-OPCION PIC 99.
        01 WS-SI-NO PIC X(2).
-       01 WS-CONTADOR PIC 9(2) VALUE ZERO.
+       01 WS-CONTADOR PIC 9(5) VALUE ZERO.
        01 WS-SALARIO-NETO-BUSQUEDA PIC 9(7)V99.
        01 WS-NIVEL-EDUCATIVO-BUSQUEDA PIC X(25).
+       01 WS-TIPO-VIVIENDA-BUSQUEDA PIC X(25).
        01 WS-BANDERA PIC X VALUE 'N'.
-       01 WS-INDICE PIC 9(2) VALUE ZERO.
+       01 WS-INDICE PIC 9(5) VALUE ZERO.
        01 WS-NUMERO-CEDULA-BUSQUEDA PIC X(10).
-       01  EMPLEADO-TABLE.
-           05 RECORD-EMPLEADO OCCURS 20 TIMES INDEXED BY IDX_EMPLEADO.
-               10 ID-EMPLEADO PIC X(10).
-               10 NOMBRE PIC X(20).
-               10 SALARIO-BRUTO PIC 9(5)V99.
-               10 DEDUCCION-IMPUESTOS PIC 9(5)V99.
-               10 DEDUCCION-SEGURO PIC 9(5)V99.
-               10 SALARIO-NETO PIC 9(7)V99.
-               10 DATOS-SOCIOECONOMICOS.
-                   15 NIVEL-EDUCATIVO PIC X(25).
-                   15 TIPO-VIVIENDA PIC X(25).
-                   15 NUMERO-DORMITORIOS PIC 9(2).
-                   15 NUMERO-VEHICULOS PIC 9(2).
+
+       01 WS-CAMPO-BUSCAR PIC X(25).
+       01 WS-TEXTO-BUSCAR PIC X(25).
+       01 WS-LEN-BUSQUEDA PIC 9(2) VALUE ZERO.
+       01 WS-CONTADOR-COINCIDENCIAS PIC 9(3) VALUE ZERO.
+       01 WS-COINCIDE PIC X VALUE 'N'.
+       01 WS-COINCIDE-NIVEL PIC X VALUE 'N'.
+       01 WS-COINCIDE-VIVIENDA PIC X VALUE 'N'.
+       01 WS-CRITERIO-SOCIOECONOMICO-PRESENTE PIC X VALUE 'N'.
+
+       01 WS-PORCENTAJE-SEGURO PIC 9V9999 VALUE 0.0945.
+
+       01 WS-TABLA-IMPUESTOS-VALORES.
+           05 FILLER PIC X(12) VALUE '000100000000'.
+           05 FILLER PIC X(12) VALUE '000200000005'.
+           05 FILLER PIC X(12) VALUE '000300000010'.
+           05 FILLER PIC X(12) VALUE '000500000015'.
+           05 FILLER PIC X(12) VALUE '999999999020'.
+
+       01 WS-TABLA-IMPUESTOS REDEFINES WS-TABLA-IMPUESTOS-VALORES.
+           05 WS-TI-ENTRADA OCCURS 5 TIMES.
+               10 WS-TI-LIMITE PIC 9(7)V99.
+               10 WS-TI-PORCENTAJE PIC 9V99.
+
+       01 WS-TI-LIMITE-INFERIOR PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-TOTAL-BRUTO PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-IMPUESTOS PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-SEGURO PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-NETO PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-LINEA-ENCABEZADO.
+           05 FILLER PIC X(10) VALUE "CEDULA".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "NOMBRE".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "SAL. BRUTO".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "IMPUESTOS".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "SEGURO".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "SAL. NETO".
+
+       01 WS-LINEA-DETALLE.
+           05 WS-LIN-CEDULA PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LIN-NOMBRE PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LIN-BRUTO PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LIN-IMPUESTOS PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LIN-SEGURO PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LIN-NETO PIC ZZZZZZZZ9.99.
+
+       01 WS-LINEA-TOTALES.
+           05 FILLER PIC X(34) VALUE "TOTALES".
+           05 WS-TOT-BRUTO PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-TOT-IMPUESTOS PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-TOT-SEGURO PIC ZZZZZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-TOT-NETO PIC ZZZZZZZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM 0100-INICIALIZAR-ARCHIVO.
 
        1000-MENU-PROGRAMA.
             DISPLAY "***************************"
@@ -42,7 +187,12 @@
             DISPLAY "2.- CALCULAR SALARIO"
             DISPLAY "3.- MOSTRAR INFORMACION EMPLEADO"
             DISPLAY "4.- FILTRAR"
-            DISPLAY "5.- SALIR"
+            DISPLAY "5.- IMPRIMIR LISTADO DE NOMINA"
+            DISPLAY "6.- MODIFICAR EMPLEADO"
+            DISPLAY "7.- ELIMINAR EMPLEADO"
+            DISPLAY "8.- CARGA POR LOTE"
+            DISPLAY "9.- EXPORTAR PAGO A ARCHIVO BANCARIO (ACH)"
+            DISPLAY "10.- SALIR"
 
             DISPLAY SPACES
             ACCEPT WS-OPCION
@@ -57,6 +207,17 @@
             WHEN 4
                  PERFORM 5000-FILTRAR-SUBMENU
             WHEN 5
+                 PERFORM 9000-IMPRIMIR-LISTADO-NOMINA
+            WHEN 6
+                 PERFORM 10000-MODIFICAR-EMPLEADO
+            WHEN 7
+                 PERFORM 11000-ELIMINAR-EMPLEADO
+            WHEN 8
+                 PERFORM 12000-CARGA-LOTE
+            WHEN 9
+                 PERFORM 13000-EXPORTAR-ACH
+            WHEN 10
+                 CLOSE EMPLEADO-MASTER-FILE
                  STOP RUN
             WHEN OTHER
                  DISPLAY "OPCION ERRONEA, VUELVA A INTENTARLO"
@@ -64,21 +225,60 @@
             END-EVALUATE.
 
 
-       2000-INGRESAR-EMPLEADO.
+       0100-INICIALIZAR-ARCHIVO.
+            DISPLAY "INGRESE SU ID DE OPERADOR:"
+            ACCEPT WS-OPERADOR-ID
+
+            OPEN I-O EMPLEADO-MASTER-FILE
+
+            IF WS-FS-EMPLEADOS NOT = "00" THEN
+      * EL ARCHIVO MAESTRO TODAVIA NO EXISTE, SE CREA VACIO
+               OPEN OUTPUT EMPLEADO-MASTER-FILE
+               CLOSE EMPLEADO-MASTER-FILE
+               OPEN I-O EMPLEADO-MASTER-FILE
+            END-IF
 
-            IF WS-CONTADOR < 20 THEN
+            PERFORM 0150-CONTAR-EMPLEADOS.
+
+       0150-CONTAR-EMPLEADOS.
+            MOVE ZERO TO WS-CONTADOR
+            MOVE 'N' TO WS-EOF
+            MOVE LOW-VALUES TO ID-EMPLEADO
+
+            START EMPLEADO-MASTER-FILE KEY IS NOT LESS THAN ID-EMPLEADO
+                INVALID KEY
+                    MOVE 'S' TO WS-EOF
+            END-START
+
+            PERFORM UNTIL WS-EOF = 'S'
+               READ EMPLEADO-MASTER-FILE NEXT RECORD
+                  AT END
+                     MOVE 'S' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM.
+
+       2000-INGRESAR-EMPLEADO.
 
              MOVE 'N' TO WS-BANDERA
 
       * VALIDACION INGRESO CEDULA
                PERFORM UNTIL WS-BANDERA = 'S'
                   DISPLAY "INGRESE LA CEDULA DEL EMPLEADO:"
-                  ACCEPT ID-EMPLEADO(IDX_EMPLEADO)
+                  ACCEPT ID-EMPLEADO
 
-                  IF ID-EMPLEADO(IDX_EMPLEADO) IS NUMERIC AND
-                     FUNCTION LENGTH(ID-EMPLEADO(IDX_EMPLEADO)) = 10
+                  IF ID-EMPLEADO IS NUMERIC AND
+                     FUNCTION LENGTH(ID-EMPLEADO) = 10
                      THEN
-                       MOVE 'S' TO WS-BANDERA
+                       READ EMPLEADO-MASTER-FILE
+                           INVALID KEY
+                               MOVE 'S' TO WS-BANDERA
+                           NOT INVALID KEY
+                               DISPLAY SPACE
+                               DISPLAY "CEDULA YA REGISTRADA"
+                               DISPLAY SPACE
+                       END-READ
                   ELSE
                       DISPLAY SPACE
                       DISPLAY "CEDULA NO VALIDA"
@@ -91,11 +291,11 @@
       * VALIDACION INGRESO NOMBRES
               PERFORM UNTIL WS-BANDERA = 'S'
                    DISPLAY "INGRESE EL NOMBRE DEL EMPLEADO:"
-                   ACCEPT NOMBRE(IDX_EMPLEADO)
+                   ACCEPT NOMBRE
 
-                   IF NOMBRE(IDX_EMPLEADO) IS ALPHABETIC AND
-                      FUNCTION LENGTH(NOMBRE(IDX_EMPLEADO)) > 10 AND
-                      NOMBRE(IDX_EMPLEADO) NOT = SPACES
+                   IF NOMBRE IS ALPHABETIC AND
+                      FUNCTION LENGTH(NOMBRE) > 10 AND
+                      NOMBRE NOT = SPACES
                       THEN
                       MOVE 'S' TO WS-BANDERA
                    ELSE
@@ -110,10 +310,10 @@
       * VALIDACION INGRESO SALARIO-BRUTO
                PERFORM UNTIL WS-BANDERA = 'S'
                    DISPLAY "INGRESE EL SALARIO QUE RECIBE:"
-                   ACCEPT SALARIO-BRUTO(IDX_EMPLEADO)
+                   ACCEPT SALARIO-BRUTO
 
-                   IF SALARIO-BRUTO(IDX_EMPLEADO) IS NUMERIC AND
-                      SALARIO-BRUTO(IDX_EMPLEADO) > 10 THEN
+                   IF SALARIO-BRUTO IS NUMERIC AND
+                      SALARIO-BRUTO > 10 THEN
                       MOVE 'S' TO WS-BANDERA
                    ELSE
                       DISPLAY SPACE
@@ -122,41 +322,14 @@
                    END-IF
                END-PERFORM
 
-              MOVE 'N' TO WS-BANDERA
-
-      * VALIDACION INGRESO DEDUCCION-IMPUESTOS
-           PERFORM UNTIL WS-BANDERA = 'S'
-               DISPLAY "INGRESE LA DEDUCCION IMPUESTOS:"
-                ACCEPT DEDUCCION-IMPUESTOS(IDX_EMPLEADO)
-
-                 IF DEDUCCION-IMPUESTOS(IDX_EMPLEADO) IS NUMERIC AND
-                    DEDUCCION-IMPUESTOS(IDX_EMPLEADO) > 0 THEN
-                    MOVE 'S' TO WS-BANDERA
-                 ELSE
-                     DISPLAY SPACE
-                     DISPLAY "DEDUCCION DE IMPUESTOS INVALIDA"
-                     DISPLAY SPACE
-                 END-IF
-           END-PERFORM
-
-               MOVE 'N' TO WS-BANDERA
-
-      * VALIDACION INGRESO DEDUCCION-SEGURO
-           PERFORM UNTIL WS-BANDERA = 'S'
-               DISPLAY "INGRESE LA DEDUCCION SEGURO:"
-                ACCEPT DEDUCCION-SEGURO(IDX_EMPLEADO)
-
-                 IF DEDUCCION-SEGURO(IDX_EMPLEADO) IS NUMERIC AND
-                    DEDUCCION-SEGURO(IDX_EMPLEADO) > 0 THEN
-                    MOVE 'S' TO WS-BANDERA
-                 ELSE
-                     DISPLAY SPACE
-                     DISPLAY "DEDUCCION DE SEGURO INVALIDA"
-                     DISPLAY SPACE
-                 END-IF
-           END-PERFORM
-
+      * DEDUCCION-IMPUESTOS Y DEDUCCION-SEGURO SE CALCULAN, NO SE
+      * DIGITAN, PARA QUE EL SALARIO-NETO SEA AUDITABLE
+           PERFORM 2500-CALCULAR-DEDUCCIONES
 
+           DISPLAY SPACE
+           DISPLAY "DEDUCCION IMPUESTOS : " DEDUCCION-IMPUESTOS
+           DISPLAY "DEDUCCION SEGURO : " DEDUCCION-SEGURO
+           DISPLAY SPACE
 
            MOVE 'N' TO WS-BANDERA
 
@@ -164,14 +337,14 @@
            PERFORM UNTIL WS-BANDERA = 'S'
 
                DISPLAY "INGRESE SU NIVEL-EDUCATIVO"
-               ACCEPT NIVEL-EDUCATIVO(IDX_EMPLEADO)
+               ACCEPT NIVEL-EDUCATIVO
 
-               IF NIVEL-EDUCATIVO(IDX_EMPLEADO) IS ALPHABETIC AND
-                   NIVEL-EDUCATIVO(IDX_EMPLEADO) NOT = SPACES
+               IF NIVEL-EDUCATIVO IS ALPHABETIC AND
+                   NIVEL-EDUCATIVO NOT = SPACES
                    THEN
                    MOVE 'S' TO WS-BANDERA
                ELSE
-                   MOVE 'NA' TO NIVEL-EDUCATIVO(IDX_EMPLEADO)
+                   MOVE 'NA' TO NIVEL-EDUCATIVO
                     MOVE 'S' TO WS-BANDERA
                END-IF
 
@@ -184,14 +357,14 @@
            PERFORM UNTIL WS-BANDERA = 'S'
 
                DISPLAY "INGRESE EL TIPO DE VIVIENDA:"
-               ACCEPT TIPO-VIVIENDA(IDX_EMPLEADO)
+               ACCEPT TIPO-VIVIENDA
 
-               IF TIPO-VIVIENDA(IDX_EMPLEADO) IS ALPHABETIC AND
-                   TIPO-VIVIENDA(IDX_EMPLEADO) NOT = SPACES
+               IF TIPO-VIVIENDA IS ALPHABETIC AND
+                   TIPO-VIVIENDA NOT = SPACES
                    THEN
                    MOVE 'S' TO WS-BANDERA
                ELSE
-                   MOVE 'NA' TO TIPO-VIVIENDA(IDX_EMPLEADO)
+                   MOVE 'NA' TO TIPO-VIVIENDA
                     MOVE 'S' TO WS-BANDERA
                END-IF
            END-PERFORM
@@ -202,13 +375,13 @@
            PERFORM UNTIL WS-BANDERA = 'S'
 
                DISPLAY "INGRESE EL NUMERO DE DORMITORIOS"
-               ACCEPT NUMERO-DORMITORIOS(IDX_EMPLEADO)
+               ACCEPT NUMERO-DORMITORIOS
 
-               IF NUMERO-DORMITORIOS(IDX_EMPLEADO) IS NUMERIC AND
-                   NUMERO-DORMITORIOS(IDX_EMPLEADO) > 0 THEN
+               IF NUMERO-DORMITORIOS IS NUMERIC AND
+                   NUMERO-DORMITORIOS > 0 THEN
                        MOVE 'S' TO WS-BANDERA
                ELSE
-                     MOVE 0 TO NUMERO-DORMITORIOS(IDX_EMPLEADO)
+                     MOVE 0 TO NUMERO-DORMITORIOS
                      MOVE 'S' TO WS-BANDERA
                END-IF
            END-PERFORM
@@ -219,30 +392,65 @@
            PERFORM UNTIL WS-BANDERA = 'S'
 
                DISPLAY "INGRESE EL NUMERO DE VEHICULOS"
-               ACCEPT NUMERO-VEHICULOS(IDX_EMPLEADO)
+               ACCEPT NUMERO-VEHICULOS
 
-               IF NUMERO-VEHICULOS(IDX_EMPLEADO) IS NUMERIC AND
-                   NUMERO-VEHICULOS(IDX_EMPLEADO) > 0 THEN
+               IF NUMERO-VEHICULOS IS NUMERIC AND
+                   NUMERO-VEHICULOS > 0 THEN
                        MOVE 'S' TO WS-BANDERA
                ELSE
-                  MOVE 0 TO NUMERO-VEHICULOS(IDX_EMPLEADO)
+                  MOVE 0 TO NUMERO-VEHICULOS
                   MOVE 'S' TO WS-BANDERA
                END-IF
            END-PERFORM
 
-      * ADD 1 AL CONTADOR
-           ADD 1 TO WS-CONTADOR
-           DISPLAY " "
-           DISPLAY "EMPLEADO REGISTRADO"
-           DISPLAY " "
-           PERFORM 1000-MENU-PROGRAMA
-            ELSE
-                 DISPLAY SPACE
-                 DISPLAY
-                 "SE ALCANZO EL LIMITE DE REGISTROS, REGRESANDO AL MENU"
-                 DISPLAY SPACE
-                 PERFORM 1000-MENU-PROGRAMA
-            END-IF.
+           MOVE ZERO TO SALARIO-NETO
+
+           WRITE RECORD-EMPLEADO
+               INVALID KEY
+                   DISPLAY SPACE
+                   DISPLAY "NO SE PUDO REGISTRAR, CEDULA DUPLICADA"
+                   DISPLAY SPACE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR
+                   MOVE "REGISTRO" TO WS-AUD-ACCION
+                   PERFORM 9600-REGISTRAR-AUDITORIA
+                   DISPLAY " "
+                   DISPLAY "EMPLEADO REGISTRADO"
+                   DISPLAY " "
+           END-WRITE
+
+           PERFORM 1000-MENU-PROGRAMA.
+
+      * EL IMPUESTO SE CALCULA MARGINALMENTE: CADA TRAMO DE LA TABLA
+      * APORTA SU PORCENTAJE SOLO SOBRE LA PARTE DEL SALARIO QUE CAE
+      * DENTRO DE ESE TRAMO, PARA QUE CRUZAR UN LIMITE POR UN CENTAVO
+      * NO REDUZCA EL SALARIO NETO
+       2500-CALCULAR-DEDUCCIONES.
+           MOVE ZERO TO DEDUCCION-IMPUESTOS
+           MOVE ZERO TO WS-TI-LIMITE-INFERIOR
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > 5
+                      OR WS-TI-LIMITE-INFERIOR >= SALARIO-BRUTO
+
+               IF SALARIO-BRUTO > WS-TI-LIMITE(WS-INDICE)
+                   COMPUTE DEDUCCION-IMPUESTOS ROUNDED =
+                       DEDUCCION-IMPUESTOS +
+                       (WS-TI-LIMITE(WS-INDICE) -
+                        WS-TI-LIMITE-INFERIOR) *
+                       WS-TI-PORCENTAJE(WS-INDICE)
+               ELSE
+                   COMPUTE DEDUCCION-IMPUESTOS ROUNDED =
+                       DEDUCCION-IMPUESTOS +
+                       (SALARIO-BRUTO - WS-TI-LIMITE-INFERIOR) *
+                       WS-TI-PORCENTAJE(WS-INDICE)
+               END-IF
+
+               MOVE WS-TI-LIMITE(WS-INDICE) TO WS-TI-LIMITE-INFERIOR
+           END-PERFORM
+
+           COMPUTE DEDUCCION-SEGURO ROUNDED =
+               SALARIO-BRUTO * WS-PORCENTAJE-SEGURO.
 
        3000-CALCULAR-SALARIO.
            DISPLAY "CALCULAR SALARIO NETO"
@@ -266,20 +474,24 @@
                   END-IF
             END-PERFORM
 
-            MOVE 'N' TO WS-BANDERA
-
-            PERFORM UNTIL WS-INDICE > WS-CONTADOR OR WS-BANDERA = 'S'
-
-            IF ID-EMPLEADO(IDX_EMPLEADO) = WS-NUMERO-CEDULA-BUSQUEDA
-              THEN
+            MOVE WS-NUMERO-CEDULA-BUSQUEDA TO ID-EMPLEADO
 
+            READ EMPLEADO-MASTER-FILE
+                INVALID KEY
+                    DISPLAY SPACE
+                    DISPLAY "EMPLEADO NO ENCONTRADO"
+                    DISPLAY SPACE
+                NOT INVALID KEY
              *> CALCULANDO SALARIO-NETO
-            COMPUTE SALARIO-NETO(IDX_EMPLEADO) =
-                   SALARIO-BRUTO(IDX_EMPLEADO) -
-                   (DEDUCCION-IMPUESTOS(IDX_EMPLEADO) +
-                   DEDUCCION-SEGURO(IDX_EMPLEADO))
+                    COMPUTE SALARIO-NETO =
+                           SALARIO-BRUTO -
+                           (DEDUCCION-IMPUESTOS +
+                           DEDUCCION-SEGURO)
+
+                    REWRITE RECORD-EMPLEADO
 
-            MOVE 'S' TO WS-BANDERA
+                    DISPLAY "SALARIO-NETO : " SALARIO-NETO
+            END-READ
 
              DISPLAY
              "DESEA CALCULAR EL SALARIO DE OTRO EMPLEADO ? : SI o NO "
@@ -297,7 +509,6 @@
                  PERFORM 1000-MENU-PROGRAMA
              END-EVALUATE
 
-            END-PERFORM
             ELSE
                  DISPLAY SPACE
                  DISPLAY
@@ -329,26 +540,27 @@
                   END-IF
             END-PERFORM
 
-            MOVE 'N' TO WS-BANDERA
-
-            PERFORM UNTIL WS-INDICE > WS-CONTADOR OR WS-BANDERA = 'S'
-
-            IF ID-EMPLEADO(IDX_EMPLEADO) = WS-NUMERO-CEDULA-BUSQUEDA
-              THEN
-                  DISPLAY "NOMBRES : " NOMBRE(IDX_EMPLEADO)
-                  DISPLAY "CEDULA : " ID-EMPLEADO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-NETO :" SALARIO-NETO(IDX_EMPLEADO)
-            DISPLAY
-            "DEDUCCION-IMPUESTOS :"DEDUCCION-IMPUESTOS(IDX_EMPLEADO)
-            DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO(IDX_EMPLEADO)
-            DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO(IDX_EMPLEADO)
-            DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA(IDX_EMPLEADO)
-            DISPLAY
-            "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS(IDX_EMPLEADO)
-             DISPLAY
-            "NUMERO-VEHICULOS :" NUMERO-VEHICULOS(IDX_EMPLEADO)
-            MOVE 'S' TO WS-BANDERA
+            MOVE WS-NUMERO-CEDULA-BUSQUEDA TO ID-EMPLEADO
+
+            READ EMPLEADO-MASTER-FILE
+                INVALID KEY
+                    DISPLAY SPACE
+                    DISPLAY "EMPLEADO NO ENCONTRADO"
+                    DISPLAY SPACE
+                NOT INVALID KEY
+                    DISPLAY "NOMBRES : " NOMBRE
+                    DISPLAY "CEDULA : " ID-EMPLEADO
+                    DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO
+                    DISPLAY "SALARIO-NETO :" SALARIO-NETO
+                    DISPLAY "DEDUCCION-IMPUESTOS :" DEDUCCION-IMPUESTOS
+                    DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO
+                    DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO
+                    DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA
+                    DISPLAY
+                    "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS
+                    DISPLAY
+                    "NUMERO-VEHICULOS :" NUMERO-VEHICULOS
+            END-READ
 
              DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
              ACCEPT WS-SI-NO
@@ -365,7 +577,6 @@
                  PERFORM 1000-MENU-PROGRAMA
              END-EVALUATE
 
-            END-PERFORM
             ELSE
                  DISPLAY SPACE
                  DISPLAY
@@ -423,30 +634,36 @@
                    END-IF
                END-PERFORM
 
-            MOVE 'N' TO WS-BANDERA
-
-            PERFORM UNTIL WS-INDICE > WS-CONTADOR OR WS-BANDERA = 'S'
-
-            IF SALARIO-NETO(IDX_EMPLEADO) = WS-SALARIO-NETO-BUSQUEDA
-              THEN
-                  DISPLAY "NOMBRES : " NOMBRE(IDX_EMPLEADO)
-                  DISPLAY "CEDULA : " ID-EMPLEADO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-NETO :" SALARIO-NETO(IDX_EMPLEADO)
-            DISPLAY
-            "DEDUCCION-IMPUESTOS :"DEDUCCION-IMPUESTOS(IDX_EMPLEADO)
-            DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO(IDX_EMPLEADO)
-            DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO(IDX_EMPLEADO)
-            DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA(IDX_EMPLEADO)
-            DISPLAY
-            "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS(IDX_EMPLEADO)
-             DISPLAY
-            "NUMERO-VEHICULOS :" NUMERO-VEHICULOS(IDX_EMPLEADO)
-
-            ADD 1 TO WS-INDICE
-
-            IF WS-INDICE = 20 THEN
-                 MOVE 'S' TO WS-BANDERA
+            MOVE 'N' TO WS-EOF
+            MOVE LOW-VALUES TO ID-EMPLEADO
+
+            START EMPLEADO-MASTER-FILE KEY IS NOT LESS THAN ID-EMPLEADO
+                INVALID KEY
+                    MOVE 'S' TO WS-EOF
+            END-START
+
+            PERFORM UNTIL WS-EOF = 'S'
+               READ EMPLEADO-MASTER-FILE NEXT RECORD
+                  AT END
+                     MOVE 'S' TO WS-EOF
+                  NOT AT END
+                     IF SALARIO-NETO = WS-SALARIO-NETO-BUSQUEDA
+                        DISPLAY "NOMBRES : " NOMBRE
+                        DISPLAY "CEDULA : " ID-EMPLEADO
+                        DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO
+                        DISPLAY "SALARIO-NETO :" SALARIO-NETO
+                        DISPLAY
+                        "DEDUCCION-IMPUESTOS :" DEDUCCION-IMPUESTOS
+                        DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO
+                        DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO
+                        DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA
+                        DISPLAY
+                        "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS
+                        DISPLAY
+                        "NUMERO-VEHICULOS :" NUMERO-VEHICULOS
+                     END-IF
+               END-READ
+            END-PERFORM
 
              DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
              ACCEPT WS-SI-NO
@@ -462,9 +679,7 @@
                  DISPLAY SPACE
                  PERFORM 1000-MENU-PROGRAMA
              END-EVALUATE
-            END-IF
 
-            END-PERFORM
             ELSE
                  DISPLAY SPACE
                  DISPLAY
@@ -474,80 +689,115 @@
            END-IF.
 
        7000-FILTRO-NIVEL-EDUCATIVO.
-                       IF WS-CONTADOR > 0 THEN
-
-                  MOVE 'N' TO WS-BANDERA
+            IF WS-CONTADOR = 0 THEN
+                 DISPLAY SPACE
+                 DISPLAY
+                 "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
+                 DISPLAY SPACE
+                 PERFORM 1000-MENU-PROGRAMA
+            ELSE
+                 MOVE 'N' TO WS-BANDERA
 
-      * VALIDACION INGRESO SALARIO-NETO
+      * VALIDACION INGRESO NIVEL EDUCATIVO: ES EL CRITERIO PRINCIPAL
+      * DE ESTE FILTRO, NO PUEDE QUEDAR EN BLANCO
                PERFORM UNTIL WS-BANDERA = 'S'
-                   DISPLAY "INGRESE EL SALARIO NETO QUE RECIBE:"
-                   ACCEPT WS-SALARIO-NETO-BUSQUEDA
+                   DISPLAY
+                   "INGRESE EL NIVEL EDUCATIVO A BUSCAR (PARCIAL):"
+                   ACCEPT WS-NIVEL-EDUCATIVO-BUSQUEDA
 
-                   IF WS-SALARIO-NETO-BUSQUEDA IS NUMERIC AND
-                      WS-SALARIO-NETO-BUSQUEDA > 10 THEN
+                   IF FUNCTION TRIM(WS-NIVEL-EDUCATIVO-BUSQUEDA)
+                      NOT = SPACES THEN
                       MOVE 'S' TO WS-BANDERA
                    ELSE
                       DISPLAY SPACE
-                      DISPLAY "SALARIO NO VALIDO"
+                      DISPLAY "NIVEL EDUCATIVO NO PUEDE QUEDAR VACIO"
                       DISPLAY SPACE
                    END-IF
                END-PERFORM
 
-            MOVE 'N' TO WS-BANDERA
-
-            PERFORM UNTIL WS-INDICE > WS-CONTADOR OR WS-BANDERA = 'S'
-
-            IF SALARIO-NETO(IDX_EMPLEADO) = WS-SALARIO-NETO-BUSQUEDA
-              THEN
-                  DISPLAY "NOMBRES : " NOMBRE(IDX_EMPLEADO)
-                  DISPLAY "CEDULA : " ID-EMPLEADO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-NETO :" SALARIO-NETO(IDX_EMPLEADO)
-            DISPLAY
-            "DEDUCCION-IMPUESTOS :"DEDUCCION-IMPUESTOS(IDX_EMPLEADO)
-            DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO(IDX_EMPLEADO)
-            DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO(IDX_EMPLEADO)
-            DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA(IDX_EMPLEADO)
-            DISPLAY
-            "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS(IDX_EMPLEADO)
-             DISPLAY
-            "NUMERO-VEHICULOS :" NUMERO-VEHICULOS(IDX_EMPLEADO)
-
-            ADD 1 TO WS-INDICE
-
-            IF WS-INDICE = 20 THEN
-                 MOVE 'S' TO WS-BANDERA
+                 DISPLAY
+                 "INGRESE EL TIPO DE VIVIENDA A BUSCAR (ENTER=OMITIR):"
+                 ACCEPT WS-TIPO-VIVIENDA-BUSQUEDA
+
+                 MOVE 'N' TO WS-EOF
+                 MOVE LOW-VALUES TO ID-EMPLEADO
+
+                 START EMPLEADO-MASTER-FILE
+                     KEY IS NOT LESS THAN ID-EMPLEADO
+                     INVALID KEY
+                         MOVE 'S' TO WS-EOF
+                 END-START
+
+                 PERFORM UNTIL WS-EOF = 'S'
+                    READ EMPLEADO-MASTER-FILE NEXT RECORD
+                       AT END
+                          MOVE 'S' TO WS-EOF
+                       NOT AT END
+                          MOVE NIVEL-EDUCATIVO TO WS-CAMPO-BUSCAR
+                          MOVE WS-NIVEL-EDUCATIVO-BUSQUEDA
+                               TO WS-TEXTO-BUSCAR
+                          PERFORM 9500-COINCIDENCIA-PARCIAL
+                          MOVE WS-COINCIDE TO WS-COINCIDE-NIVEL
+
+                          MOVE TIPO-VIVIENDA TO WS-CAMPO-BUSCAR
+                          MOVE WS-TIPO-VIVIENDA-BUSQUEDA
+                               TO WS-TEXTO-BUSCAR
+                          PERFORM 9500-COINCIDENCIA-PARCIAL
+                          MOVE WS-COINCIDE TO WS-COINCIDE-VIVIENDA
+
+                          IF WS-COINCIDE-NIVEL = 'S' AND
+                             WS-COINCIDE-VIVIENDA = 'S'
+                             THEN
+                             DISPLAY "NOMBRES : " NOMBRE
+                             DISPLAY "CEDULA : " ID-EMPLEADO
+                             DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO
+                             DISPLAY "SALARIO-NETO :" SALARIO-NETO
+                             DISPLAY
+                             "DEDUCCION-IMPUESTOS :"
+                             DEDUCCION-IMPUESTOS
+                             DISPLAY
+                             "DEDUCCION-SEGURO :" DEDUCCION-SEGURO
+                             DISPLAY
+                             "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO
+                             DISPLAY
+                             "TIPO-VIVIENDA :" TIPO-VIVIENDA
+                             DISPLAY
+                             "NUMERO-DORMITORIOS :"
+                             NUMERO-DORMITORIOS
+                             DISPLAY
+                             "NUMERO-VEHICULOS :" NUMERO-VEHICULOS
+                          END-IF
+                    END-READ
+                 END-PERFORM
+
+                 DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
+                 ACCEPT WS-SI-NO
+
+                 EVALUATE WS-SI-NO
+                 WHEN 'SI'
+                     PERFORM 7000-FILTRO-NIVEL-EDUCATIVO
+                 WHEN 'NO'
+                     PERFORM 1000-MENU-PROGRAMA
+                 WHEN OTHER
+                     DISPLAY SPACE
+                     DISPLAY
+                     "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
+                     DISPLAY SPACE
+                     PERFORM 1000-MENU-PROGRAMA
+                 END-EVALUATE
+            END-IF.
 
-             DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
-             ACCEPT WS-SI-NO
 
-             EVALUATE WS-SI-NO
-             WHEN 'SI'
-                 PERFORM 6000-FILTRO-SALARIO
-             WHEN 'NO'
-                 PERFORM 1000-MENU-PROGRAMA
-             WHEN OTHER
-                 DISPLAY SPACE
-                 DISPLAY "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
-                 DISPLAY SPACE
-                 PERFORM 1000-MENU-PROGRAMA
-             END-EVALUATE
-            END-IF
-
-            END-PERFORM
-            ELSE
+       8000-FILTRO-AMBOS.
+            DISPLAY "FILTRO POR SALARIO O NIVEL EDUCATIVO/VIVIENDA".
+            IF WS-CONTADOR = 0 THEN
                  DISPLAY SPACE
                  DISPLAY
                  "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
                  DISPLAY SPACE
                  PERFORM 1000-MENU-PROGRAMA
-           END-IF.
-
-
-       8000-FILTRO-AMBOS.
-            DISPLAY "FILTRO AMBOS".            IF WS-CONTADOR > 0 THEN
-
-                  MOVE 'N' TO WS-BANDERA
+            ELSE
+                 MOVE 'N' TO WS-BANDERA
 
       * VALIDACION INGRESO SALARIO-NETO
                PERFORM UNTIL WS-BANDERA = 'S'
@@ -564,61 +814,648 @@
                    END-IF
                END-PERFORM
 
-            MOVE 'N' TO WS-BANDERA
-
-            PERFORM UNTIL WS-INDICE > WS-CONTADOR OR WS-BANDERA = 'S'
-
-            IF SALARIO-NETO(IDX_EMPLEADO) = WS-SALARIO-NETO-BUSQUEDA
-              THEN
-                  DISPLAY "NOMBRES : " NOMBRE(IDX_EMPLEADO)
-                  DISPLAY "CEDULA : " ID-EMPLEADO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO(IDX_EMPLEADO)
-                  DISPLAY "SALARIO-NETO :" SALARIO-NETO(IDX_EMPLEADO)
-            DISPLAY
-            "DEDUCCION-IMPUESTOS :"DEDUCCION-IMPUESTOS(IDX_EMPLEADO)
-            DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO(IDX_EMPLEADO)
-            DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO(IDX_EMPLEADO)
-            DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA(IDX_EMPLEADO)
-            DISPLAY
-            "NUMERO-DORMITORIOS :" NUMERO-DORMITORIOS(IDX_EMPLEADO)
-             DISPLAY
-            "NUMERO-VEHICULOS :" NUMERO-VEHICULOS(IDX_EMPLEADO)
+                 DISPLAY
+                 "INGRESE EL NIVEL EDUCATIVO A BUSCAR (ENTER=OMITIR):"
+                 ACCEPT WS-NIVEL-EDUCATIVO-BUSQUEDA
+                 DISPLAY
+                 "INGRESE EL TIPO DE VIVIENDA A BUSCAR (ENTER=OMITIR):"
+                 ACCEPT WS-TIPO-VIVIENDA-BUSQUEDA
+
+      * EL CRITERIO NIVEL/VIVIENDA SOLO PARTICIPA DEL OR SI EL
+      * USUARIO REALMENTE DIGITO ALGO, SI NO TODA COINCIDENCIA
+      * PARCIAL QUEDARIA VACIA-MENTE EN 'S' Y MOSTRARIA TODO
+                 MOVE 'N' TO WS-CRITERIO-SOCIOECONOMICO-PRESENTE
+                 IF FUNCTION TRIM(WS-NIVEL-EDUCATIVO-BUSQUEDA)
+                    NOT = SPACES
+                    OR FUNCTION TRIM(WS-TIPO-VIVIENDA-BUSQUEDA)
+                       NOT = SPACES
+                    THEN
+                    MOVE 'S' TO WS-CRITERIO-SOCIOECONOMICO-PRESENTE
+                 END-IF
 
-            ADD 1 TO WS-INDICE
+                 MOVE 'N' TO WS-EOF
+                 MOVE LOW-VALUES TO ID-EMPLEADO
+
+                 START EMPLEADO-MASTER-FILE
+                     KEY IS NOT LESS THAN ID-EMPLEADO
+                     INVALID KEY
+                         MOVE 'S' TO WS-EOF
+                 END-START
+
+                 PERFORM UNTIL WS-EOF = 'S'
+                    READ EMPLEADO-MASTER-FILE NEXT RECORD
+                       AT END
+                          MOVE 'S' TO WS-EOF
+                       NOT AT END
+                          MOVE NIVEL-EDUCATIVO TO WS-CAMPO-BUSCAR
+                          MOVE WS-NIVEL-EDUCATIVO-BUSQUEDA
+                               TO WS-TEXTO-BUSCAR
+                          PERFORM 9500-COINCIDENCIA-PARCIAL
+                          MOVE WS-COINCIDE TO WS-COINCIDE-NIVEL
+
+                          MOVE TIPO-VIVIENDA TO WS-CAMPO-BUSCAR
+                          MOVE WS-TIPO-VIVIENDA-BUSQUEDA
+                               TO WS-TEXTO-BUSCAR
+                          PERFORM 9500-COINCIDENCIA-PARCIAL
+                          MOVE WS-COINCIDE TO WS-COINCIDE-VIVIENDA
+
+                          IF SALARIO-NETO = WS-SALARIO-NETO-BUSQUEDA
+                             OR (WS-CRITERIO-SOCIOECONOMICO-PRESENTE
+                                 = 'S' AND
+                                 WS-COINCIDE-NIVEL = 'S' AND
+                                 WS-COINCIDE-VIVIENDA = 'S')
+                             THEN
+                             DISPLAY "NOMBRES : " NOMBRE
+                             DISPLAY "CEDULA : " ID-EMPLEADO
+                             DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO
+                             DISPLAY "SALARIO-NETO :" SALARIO-NETO
+                             DISPLAY
+                             "DEDUCCION-IMPUESTOS :"
+                             DEDUCCION-IMPUESTOS
+                             DISPLAY
+                             "DEDUCCION-SEGURO :" DEDUCCION-SEGURO
+                             DISPLAY
+                             "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO
+                             DISPLAY
+                             "TIPO-VIVIENDA :" TIPO-VIVIENDA
+                             DISPLAY
+                             "NUMERO-DORMITORIOS :"
+                             NUMERO-DORMITORIOS
+                             DISPLAY
+                             "NUMERO-VEHICULOS :" NUMERO-VEHICULOS
+                          END-IF
+                    END-READ
+                 END-PERFORM
+
+                 DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
+                 ACCEPT WS-SI-NO
+
+                 EVALUATE WS-SI-NO
+                 WHEN 'SI'
+                     PERFORM 8000-FILTRO-AMBOS
+                 WHEN 'NO'
+                     PERFORM 1000-MENU-PROGRAMA
+                 WHEN OTHER
+                     DISPLAY SPACE
+                     DISPLAY
+                     "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
+                     DISPLAY SPACE
+                     PERFORM 1000-MENU-PROGRAMA
+                 END-EVALUATE
+            END-IF.
 
-            IF WS-INDICE = 20 THEN
-                 MOVE 'S' TO WS-BANDERA
+       9500-COINCIDENCIA-PARCIAL.
+            MOVE 'N' TO WS-COINCIDE
+            MOVE FUNCTION UPPER-CASE(WS-CAMPO-BUSCAR)
+                 TO WS-CAMPO-BUSCAR
+            MOVE FUNCTION UPPER-CASE(WS-TEXTO-BUSCAR)
+                 TO WS-TEXTO-BUSCAR
 
-             DISPLAY "DESEA BUSCAR OTRO EMPLEADO ? : SI o NO "
-             ACCEPT WS-SI-NO
+            COMPUTE WS-LEN-BUSQUEDA =
+                FUNCTION LENGTH(FUNCTION TRIM(WS-TEXTO-BUSCAR))
 
-             EVALUATE WS-SI-NO
-             WHEN 'SI'
-                 PERFORM 6000-FILTRO-SALARIO
-             WHEN 'NO'
-                 PERFORM 1000-MENU-PROGRAMA
-             WHEN OTHER
+            IF WS-LEN-BUSQUEDA = 0 THEN
+                MOVE 'S' TO WS-COINCIDE
+            ELSE
+                MOVE ZERO TO WS-CONTADOR-COINCIDENCIAS
+                INSPECT WS-CAMPO-BUSCAR
+                    TALLYING WS-CONTADOR-COINCIDENCIAS
+                    FOR ALL WS-TEXTO-BUSCAR(1:WS-LEN-BUSQUEDA)
+                IF WS-CONTADOR-COINCIDENCIAS > 0 THEN
+                    MOVE 'S' TO WS-COINCIDE
+                END-IF
+            END-IF.
+
+       9600-REGISTRAR-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+            OPEN EXTEND AUDITORIA-FILE
+            IF WS-FS-AUDITORIA NOT = "00" THEN
+      * EL ARCHIVO DE AUDITORIA TODAVIA NO EXISTE, SE CREA VACIO
+               OPEN OUTPUT AUDITORIA-FILE
+            END-IF
+
+            MOVE WS-TIMESTAMP TO AUD-FECHA-HORA
+            MOVE WS-OPERADOR-ID TO AUD-OPERADOR
+            MOVE WS-AUD-ACCION TO AUD-ACCION
+            MOVE ID-EMPLEADO TO AUD-CEDULA
+
+            WRITE REGISTRO-AUDITORIA
+
+            CLOSE AUDITORIA-FILE.
+
+
+       9000-IMPRIMIR-LISTADO-NOMINA.
+            IF WS-CONTADOR = 0 THEN
                  DISPLAY SPACE
-                 DISPLAY "OPCION NO VALIDA, VOLVIENDO AL MENU PRINCIPAL"
+                 DISPLAY
+                 "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
                  DISPLAY SPACE
-                 PERFORM 1000-MENU-PROGRAMA
-             END-EVALUATE
+            ELSE
+                 MOVE ZERO TO WS-TOTAL-BRUTO
+                 MOVE ZERO TO WS-TOTAL-IMPUESTOS
+                 MOVE ZERO TO WS-TOTAL-SEGURO
+                 MOVE ZERO TO WS-TOTAL-NETO
+
+                 OPEN OUTPUT LISTADO-NOMINA-FILE
+
+                 IF WS-FS-LISTADO NOT = "00" THEN
+                      DISPLAY SPACE
+                      DISPLAY
+                      "NO SE PUDO ABRIR LISTADO_NOMINA.TXT"
+                      DISPLAY SPACE
+                 ELSE
+                      MOVE WS-LINEA-ENCABEZADO TO LN-LINEA
+                      WRITE LN-LINEA
+
+                      MOVE 'N' TO WS-EOF
+                      MOVE LOW-VALUES TO ID-EMPLEADO
+
+                      START EMPLEADO-MASTER-FILE
+                          KEY IS NOT LESS THAN ID-EMPLEADO
+                          INVALID KEY
+                              MOVE 'S' TO WS-EOF
+                      END-START
+
+                      PERFORM UNTIL WS-EOF = 'S'
+                         READ EMPLEADO-MASTER-FILE NEXT RECORD
+                            AT END
+                               MOVE 'S' TO WS-EOF
+                            NOT AT END
+                               MOVE ID-EMPLEADO TO WS-LIN-CEDULA
+                               MOVE NOMBRE TO WS-LIN-NOMBRE
+                               MOVE SALARIO-BRUTO TO WS-LIN-BRUTO
+                               MOVE DEDUCCION-IMPUESTOS TO
+                                    WS-LIN-IMPUESTOS
+                               MOVE DEDUCCION-SEGURO TO WS-LIN-SEGURO
+                               MOVE SALARIO-NETO TO WS-LIN-NETO
+
+                               MOVE WS-LINEA-DETALLE TO LN-LINEA
+                               WRITE LN-LINEA
+
+                               ADD SALARIO-BRUTO TO WS-TOTAL-BRUTO
+                               ADD DEDUCCION-IMPUESTOS TO
+                                   WS-TOTAL-IMPUESTOS
+                               ADD DEDUCCION-SEGURO TO WS-TOTAL-SEGURO
+                               ADD SALARIO-NETO TO WS-TOTAL-NETO
+                         END-READ
+                      END-PERFORM
+
+                      MOVE WS-TOTAL-BRUTO TO WS-TOT-BRUTO
+                      MOVE WS-TOTAL-IMPUESTOS TO WS-TOT-IMPUESTOS
+                      MOVE WS-TOTAL-SEGURO TO WS-TOT-SEGURO
+                      MOVE WS-TOTAL-NETO TO WS-TOT-NETO
+
+                      MOVE WS-LINEA-TOTALES TO LN-LINEA
+                      WRITE LN-LINEA
+
+                      CLOSE LISTADO-NOMINA-FILE
+
+                      DISPLAY SPACE
+                      DISPLAY
+                      "LISTADO DE NOMINA GENERADO EN LISTADO_NOMINA.TXT"
+                      DISPLAY SPACE
+                 END-IF
             END-IF
 
-            END-PERFORM
+            PERFORM 1000-MENU-PROGRAMA.
+
+       10000-MODIFICAR-EMPLEADO.
+            DISPLAY "MODIFICAR EMPLEADO".
+
+            IF WS-CONTADOR = 0 THEN
+                 DISPLAY SPACE
+                 DISPLAY
+                 "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
+                 DISPLAY SPACE
             ELSE
+                 MOVE 'N' TO WS-BANDERA
+           *> BUSQUEDA POR NUMERO DE CEDULA
+                 PERFORM UNTIL WS-BANDERA = 'S'
+                    DISPLAY "INGRESE LA CEDULA DEL EMPLEADO:"
+                    ACCEPT WS-NUMERO-CEDULA-BUSQUEDA
+
+                    IF WS-NUMERO-CEDULA-BUSQUEDA IS NUMERIC AND
+                       FUNCTION LENGTH(WS-NUMERO-CEDULA-BUSQUEDA) = 10
+                       THEN
+                         MOVE 'S' TO WS-BANDERA
+                    ELSE
+                        DISPLAY SPACE
+                        DISPLAY "CEDULA NO VALIDA"
+                        DISPLAY SPACE
+                    END-IF
+                 END-PERFORM
+
+                 MOVE WS-NUMERO-CEDULA-BUSQUEDA TO ID-EMPLEADO
+
+                 READ EMPLEADO-MASTER-FILE
+                     INVALID KEY
+                         DISPLAY SPACE
+                         DISPLAY "EMPLEADO NO ENCONTRADO"
+                         DISPLAY SPACE
+                     NOT INVALID KEY
+                         DISPLAY "DATOS ACTUALES:"
+                         DISPLAY "NOMBRES : " NOMBRE
+                         DISPLAY "SALARIO-BRUTO :" SALARIO-BRUTO
+                         DISPLAY
+                         "DEDUCCION-IMPUESTOS :" DEDUCCION-IMPUESTOS
+                         DISPLAY "DEDUCCION-SEGURO :" DEDUCCION-SEGURO
+                         DISPLAY "NIVEL-EDUCATIVO :" NIVEL-EDUCATIVO
+                         DISPLAY "TIPO-VIVIENDA :" TIPO-VIVIENDA
+                         DISPLAY SPACE
+                         DISPLAY "INGRESE LOS NUEVOS DATOS:"
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO NOMBRES
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE EL NOMBRE DEL EMPLEADO:"
+                             ACCEPT NOMBRE
+
+                             IF NOMBRE IS ALPHABETIC AND
+                                FUNCTION LENGTH(NOMBRE) > 10 AND
+                                NOMBRE NOT = SPACES
+                                THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                DISPLAY SPACE
+                                DISPLAY "NOMBRES NO VALIDOS"
+                                DISPLAY SPACE
+                             END-IF
+                         END-PERFORM
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO SALARIO-BRUTO
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE EL SALARIO QUE RECIBE:"
+                             ACCEPT SALARIO-BRUTO
+
+                             IF SALARIO-BRUTO IS NUMERIC AND
+                                SALARIO-BRUTO > 10 THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                DISPLAY SPACE
+                                DISPLAY "SALARIO NO VALIDO"
+                                DISPLAY SPACE
+                             END-IF
+                         END-PERFORM
+
+      * DEDUCCION-IMPUESTOS Y DEDUCCION-SEGURO SE RECALCULAN CON LA
+      * MISMA TABLA DE 2000-INGRESAR-EMPLEADO, PARA QUE UNA EDICION
+      * NO PUEDA SALTARSE EL CALCULO AUDITABLE DE IMPUESTOS
+                         PERFORM 2500-CALCULAR-DEDUCCIONES
+
+                         DISPLAY SPACE
+                         DISPLAY
+                         "DEDUCCION IMPUESTOS : " DEDUCCION-IMPUESTOS
+                         DISPLAY "DEDUCCION SEGURO : " DEDUCCION-SEGURO
+                         DISPLAY SPACE
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO NIVEL EDUCATIVO
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE SU NIVEL-EDUCATIVO"
+                             ACCEPT NIVEL-EDUCATIVO
+
+                             IF NIVEL-EDUCATIVO IS ALPHABETIC AND
+                                NIVEL-EDUCATIVO NOT = SPACES
+                                THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                MOVE 'NA' TO NIVEL-EDUCATIVO
+                                MOVE 'S' TO WS-BANDERA
+                             END-IF
+                         END-PERFORM
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO TIPO VIVIENDA
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE EL TIPO DE VIVIENDA:"
+                             ACCEPT TIPO-VIVIENDA
+
+                             IF TIPO-VIVIENDA IS ALPHABETIC AND
+                                TIPO-VIVIENDA NOT = SPACES
+                                THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                MOVE 'NA' TO TIPO-VIVIENDA
+                                MOVE 'S' TO WS-BANDERA
+                             END-IF
+                         END-PERFORM
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO NUMERO-DORMITORIOS
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE EL NUMERO DE DORMITORIOS"
+                             ACCEPT NUMERO-DORMITORIOS
+
+                             IF NUMERO-DORMITORIOS IS NUMERIC AND
+                                NUMERO-DORMITORIOS > 0 THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                MOVE 0 TO NUMERO-DORMITORIOS
+                                MOVE 'S' TO WS-BANDERA
+                             END-IF
+                         END-PERFORM
+
+                         MOVE 'N' TO WS-BANDERA
+      * VALIDACION INGRESO NUMERO-VEHICULOS
+                         PERFORM UNTIL WS-BANDERA = 'S'
+                             DISPLAY "INGRESE EL NUMERO DE VEHICULOS"
+                             ACCEPT NUMERO-VEHICULOS
+
+                             IF NUMERO-VEHICULOS IS NUMERIC AND
+                                NUMERO-VEHICULOS > 0 THEN
+                                MOVE 'S' TO WS-BANDERA
+                             ELSE
+                                MOVE 0 TO NUMERO-VEHICULOS
+                                MOVE 'S' TO WS-BANDERA
+                             END-IF
+                         END-PERFORM
+
+                         COMPUTE SALARIO-NETO =
+                             SALARIO-BRUTO -
+                             (DEDUCCION-IMPUESTOS + DEDUCCION-SEGURO)
+
+                         REWRITE RECORD-EMPLEADO
+
+                         MOVE "MODIFICACION" TO WS-AUD-ACCION
+                         PERFORM 9600-REGISTRAR-AUDITORIA
+
+                         DISPLAY SPACE
+                         DISPLAY "EMPLEADO ACTUALIZADO"
+                         DISPLAY SPACE
+                 END-READ
+            END-IF
+
+            PERFORM 1000-MENU-PROGRAMA.
+
+       11000-ELIMINAR-EMPLEADO.
+            DISPLAY "ELIMINAR EMPLEADO".
+
+            IF WS-CONTADOR = 0 THEN
                  DISPLAY SPACE
                  DISPLAY
                  "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
                  DISPLAY SPACE
-                 PERFORM 1000-MENU-PROGRAMA
-           END-IF.
+            ELSE
+                 MOVE 'N' TO WS-BANDERA
+           *> BUSQUEDA POR NUMERO DE CEDULA
+                 PERFORM UNTIL WS-BANDERA = 'S'
+                    DISPLAY "INGRESE LA CEDULA DEL EMPLEADO:"
+                    ACCEPT WS-NUMERO-CEDULA-BUSQUEDA
+
+                    IF WS-NUMERO-CEDULA-BUSQUEDA IS NUMERIC AND
+                       FUNCTION LENGTH(WS-NUMERO-CEDULA-BUSQUEDA) = 10
+                       THEN
+                         MOVE 'S' TO WS-BANDERA
+                    ELSE
+                        DISPLAY SPACE
+                        DISPLAY "CEDULA NO VALIDA"
+                        DISPLAY SPACE
+                    END-IF
+                 END-PERFORM
+
+                 MOVE WS-NUMERO-CEDULA-BUSQUEDA TO ID-EMPLEADO
+
+                 READ EMPLEADO-MASTER-FILE
+                     INVALID KEY
+                         DISPLAY SPACE
+                         DISPLAY "EMPLEADO NO ENCONTRADO"
+                         DISPLAY SPACE
+                     NOT INVALID KEY
+                         DISPLAY "NOMBRES : " NOMBRE
+                         DISPLAY "CEDULA : " ID-EMPLEADO
+                         DISPLAY
+                         "DESEA ELIMINAR ESTE EMPLEADO ? : SI o NO "
+                         ACCEPT WS-SI-NO
+
+                         EVALUATE WS-SI-NO
+                         WHEN 'SI'
+                             DELETE EMPLEADO-MASTER-FILE RECORD
+                                 INVALID KEY
+                                     DISPLAY SPACE
+                                     DISPLAY "NO SE PUDO ELIMINAR"
+                                     DISPLAY SPACE
+                                 NOT INVALID KEY
+                                     SUBTRACT 1 FROM WS-CONTADOR
+                                     MOVE "ELIMINACION" TO WS-AUD-ACCION
+                                     PERFORM 9600-REGISTRAR-AUDITORIA
+                                     DISPLAY SPACE
+                                     DISPLAY "EMPLEADO ELIMINADO"
+                                     DISPLAY SPACE
+                             END-DELETE
+                         WHEN 'NO'
+                             DISPLAY SPACE
+                             DISPLAY "ELIMINACION CANCELADA"
+                             DISPLAY SPACE
+                         WHEN OTHER
+                             DISPLAY SPACE
+                             DISPLAY "OPCION NO VALIDA, CANCELANDO"
+                             DISPLAY SPACE
+                         END-EVALUATE
+                 END-READ
+            END-IF
+
+            PERFORM 1000-MENU-PROGRAMA.
+
 
+       12000-CARGA-LOTE.
+            DISPLAY "CARGA POR LOTE".
+            OPEN INPUT LOTE-ENTRADA-FILE
 
+            IF WS-FS-LOTE NOT = "00" THEN
+                 DISPLAY SPACE
+                 DISPLAY "NO SE ENCONTRO EL ARCHIVO LOTE_EMPLEADOS.TXT"
+                 DISPLAY SPACE
+            ELSE
+                 OPEN OUTPUT EXCEPCIONES-FILE
+
+                 IF WS-FS-EXCEPCIONES NOT = "00" THEN
+                      CLOSE LOTE-ENTRADA-FILE
+                      DISPLAY SPACE
+                      DISPLAY
+                      "NO SE PUDO ABRIR EXCEPCIONES_LOTE.TXT"
+                      DISPLAY SPACE
+                 ELSE
+                      MOVE "CEDULA - NOMBRE - MOTIVO DE RECHAZO" TO
+                           EXC-LINEA
+                      WRITE EXC-LINEA
+
+                      MOVE ZERO TO WS-CONTADOR-CARGADOS
+                      MOVE ZERO TO WS-CONTADOR-EXCEPCIONES
+                      MOVE 'N' TO WS-EOF-LOTE
+
+                      PERFORM UNTIL WS-EOF-LOTE = 'S'
+                         READ LOTE-ENTRADA-FILE
+                            AT END
+                               MOVE 'S' TO WS-EOF-LOTE
+                            NOT AT END
+                               PERFORM 12500-VALIDAR-REGISTRO-LOTE
+                               IF WS-REGISTRO-VALIDO = 'S'
+                                  PERFORM 12600-CARGAR-REGISTRO-LOTE
+                               ELSE
+                                  PERFORM 12700-REGISTRAR-EXCEPCION
+                               END-IF
+                         END-READ
+                      END-PERFORM
+
+                      CLOSE LOTE-ENTRADA-FILE
+                      CLOSE EXCEPCIONES-FILE
 
+                      DISPLAY SPACE
+                      DISPLAY "EMPLEADOS CARGADOS : "
+                           WS-CONTADOR-CARGADOS
+                      DISPLAY "EXCEPCIONES : " WS-CONTADOR-EXCEPCIONES
+                      DISPLAY SPACE
+                 END-IF
+            END-IF
+
+            PERFORM 1000-MENU-PROGRAMA.
+
+       12500-VALIDAR-REGISTRO-LOTE.
+            MOVE 'S' TO WS-REGISTRO-VALIDO
+            MOVE SPACES TO WS-MOTIVO-EXCEPCION
+
+            IF LE-ID-EMPLEADO IS NOT NUMERIC OR
+               FUNCTION LENGTH(LE-ID-EMPLEADO) NOT = 10
+               THEN
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "CEDULA NO VALIDA" TO WS-MOTIVO-EXCEPCION
+            ELSE
+               MOVE LE-ID-EMPLEADO TO ID-EMPLEADO
+               READ EMPLEADO-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-REGISTRO-VALIDO
+                       MOVE "CEDULA YA REGISTRADA" TO
+                            WS-MOTIVO-EXCEPCION
+               END-READ
+            END-IF
+
+            IF WS-REGISTRO-VALIDO = 'S' AND
+               (LE-NOMBRE IS NOT ALPHABETIC OR
+                FUNCTION LENGTH(LE-NOMBRE) NOT > 10 OR
+                LE-NOMBRE = SPACES)
+               THEN
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "NOMBRE NO VALIDO" TO WS-MOTIVO-EXCEPCION
+            END-IF
+
+            IF WS-REGISTRO-VALIDO = 'S' AND
+               (LE-SALARIO-BRUTO IS NOT NUMERIC OR
+                LE-SALARIO-BRUTO NOT > 10)
+               THEN
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "SALARIO NO VALIDO" TO WS-MOTIVO-EXCEPCION
+            END-IF.
 
+       12600-CARGAR-REGISTRO-LOTE.
+            MOVE LE-ID-EMPLEADO TO ID-EMPLEADO
+            MOVE LE-NOMBRE TO NOMBRE
+            MOVE LE-SALARIO-BRUTO TO SALARIO-BRUTO
 
+            IF LE-NIVEL-EDUCATIVO IS ALPHABETIC AND
+               LE-NIVEL-EDUCATIVO NOT = SPACES
+               THEN
+               MOVE LE-NIVEL-EDUCATIVO TO NIVEL-EDUCATIVO
+            ELSE
+               MOVE 'NA' TO NIVEL-EDUCATIVO
+            END-IF
+
+            IF LE-TIPO-VIVIENDA IS ALPHABETIC AND
+               LE-TIPO-VIVIENDA NOT = SPACES
+               THEN
+               MOVE LE-TIPO-VIVIENDA TO TIPO-VIVIENDA
+            ELSE
+               MOVE 'NA' TO TIPO-VIVIENDA
+            END-IF
+
+            IF LE-NUMERO-DORMITORIOS IS NUMERIC AND
+               LE-NUMERO-DORMITORIOS > 0
+               THEN
+               MOVE LE-NUMERO-DORMITORIOS TO NUMERO-DORMITORIOS
+            ELSE
+               MOVE 0 TO NUMERO-DORMITORIOS
+            END-IF
+
+            IF LE-NUMERO-VEHICULOS IS NUMERIC AND
+               LE-NUMERO-VEHICULOS > 0
+               THEN
+               MOVE LE-NUMERO-VEHICULOS TO NUMERO-VEHICULOS
+            ELSE
+               MOVE 0 TO NUMERO-VEHICULOS
+            END-IF
+
+            PERFORM 2500-CALCULAR-DEDUCCIONES
+            MOVE ZERO TO SALARIO-NETO
+
+            WRITE RECORD-EMPLEADO
+                INVALID KEY
+                    MOVE "CEDULA DUPLICADA AL ESCRIBIR" TO
+                         WS-MOTIVO-EXCEPCION
+                    PERFORM 12700-REGISTRAR-EXCEPCION
+                NOT INVALID KEY
+                    ADD 1 TO WS-CONTADOR
+                    ADD 1 TO WS-CONTADOR-CARGADOS
+                    MOVE "CARGA LOTE" TO WS-AUD-ACCION
+                    PERFORM 9600-REGISTRAR-AUDITORIA
+            END-WRITE.
+
+       12700-REGISTRAR-EXCEPCION.
+            ADD 1 TO WS-CONTADOR-EXCEPCIONES
+            STRING LE-ID-EMPLEADO DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   LE-NOMBRE DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-MOTIVO-EXCEPCION DELIMITED BY SIZE
+                INTO EXC-LINEA
+            END-STRING
+            WRITE EXC-LINEA.
+
+       13000-EXPORTAR-ACH.
+            IF WS-CONTADOR = 0 THEN
+                 DISPLAY SPACE
+                 DISPLAY
+                 "NO HAY REGISTROS GUARDADOS, REGRESANDO AL MENU"
+                 DISPLAY SPACE
+            ELSE
+                 OPEN OUTPUT ACH-EXPORT-FILE
+
+                 IF WS-FS-ACH NOT = "00" THEN
+                      DISPLAY SPACE
+                      DISPLAY "NO SE PUDO ABRIR ACH_NOMINA.TXT"
+                      DISPLAY SPACE
+                 ELSE
+                      MOVE 'N' TO WS-EOF
+                      MOVE LOW-VALUES TO ID-EMPLEADO
+
+                      START EMPLEADO-MASTER-FILE
+                          KEY IS NOT LESS THAN ID-EMPLEADO
+                          INVALID KEY
+                              MOVE 'S' TO WS-EOF
+                      END-START
+
+                      PERFORM UNTIL WS-EOF = 'S'
+                         READ EMPLEADO-MASTER-FILE NEXT RECORD
+                            AT END
+                               MOVE 'S' TO WS-EOF
+                            NOT AT END
+                               MOVE ID-EMPLEADO TO ACH-ID-EMPLEADO
+                               MOVE SALARIO-NETO TO ACH-SALARIO-NETO
+                               WRITE ACH-LINEA
+                         END-READ
+                      END-PERFORM
+
+                      CLOSE ACH-EXPORT-FILE
+
+                      DISPLAY SPACE
+                      DISPLAY "ARCHIVO ACH_NOMINA.TXT GENERADO"
+                      DISPLAY SPACE
+                 END-IF
+            END-IF
 
+            PERFORM 1000-MENU-PROGRAMA.
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
